@@ -0,0 +1,80 @@
+      ******************************************************************
+      * SECWRITE - Subprograma de gravacao em log_security_test
+      ******************************************************************
+         IDENTIFICATION DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 SECWRITE.
+         AUTHOR.                     DEV.
+         DATE-WRITTEN.              2026-08-09.
+
+      *  Unico ponto de INSERT em log_security_test. Mesma ideia do
+      *  LOGWRITE para log_cobol_test (ver Logwrpm.cpy) - nenhum job
+      *  deve montar seu proprio EXEC SQL INSERT contra esta tabela;
+      *  todos devem dar CALL "SECWRITE". Ver SECWRPM.cpy para o
+      *  layout dos parametros. Este subprograma so insere e comita -
+      *  eventos de seguranca sao confirmados um a um, sem o commit em
+      *  lote usado pela carga de log_cobol_test.
+
+      ******************************************************************
+         ENVIRONMENT DIVISION.
+      ******************************************************************
+         CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA DIVISION.
+      ******************************************************************
+         WORKING-STORAGE SECTION.
+
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DC-USER-ID              PIC X(20).
+         01  DC-SOURCE-IP            PIC X(45).
+         01  DC-AUTH-RESULT          PIC X(10).
+         01  DC-REASON               PIC X(100).
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+         LINKAGE SECTION.
+         COPY SECWRPM.
+
+      ******************************************************************
+         PROCEDURE DIVISION USING SECWR-USER-ID
+                                   SECWR-SOURCE-IP
+                                   SECWR-AUTH-RESULT
+                                   SECWR-REASON
+                                   SECWR-RETURN-CODE
+                                   SECWR-SQLCODE.
+      ******************************************************************
+         SECWRITE-MAIN.
+            MOVE SECWR-USER-ID     TO DC-USER-ID
+            MOVE SECWR-SOURCE-IP   TO DC-SOURCE-IP
+            MOVE SECWR-AUTH-RESULT TO DC-AUTH-RESULT
+            MOVE SECWR-REASON      TO DC-REASON
+
+            EXEC SQL
+               INSERT INTO log_security_test
+               (user_id, source_ip, auth_result, failure_reason,
+               created_at)
+               VALUES
+               (:DC-USER-ID, :DC-SOURCE-IP,
+               :DC-AUTH-RESULT, :DC-REASON, now())
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SECWR-SQLCODE
+               SET SECWR-INSERT-FAILED TO TRUE
+            ELSE
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+               MOVE SQLCODE TO SECWR-SQLCODE
+               IF SQLCODE NOT = ZERO
+                  SET SECWR-INSERT-FAILED TO TRUE
+               ELSE
+                  SET SECWR-SUCCESS TO TRUE
+               END-IF
+            END-IF
+
+            GOBACK.
