@@ -0,0 +1,88 @@
+      ******************************************************************
+      * LOGWRITE - Subprograma de gravacao em log_cobol_test
+      ******************************************************************
+         IDENTIFICATION DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 LOGWRITE.
+         AUTHOR.                     DEV.
+         DATE-WRITTEN.              2026-08-09.
+
+      *  Unico ponto de INSERT em log_cobol_test. Qualquer job batch
+      *  que precise logar deve dar CALL "LOGWRITE" em vez de duplicar
+      *  o WS-LOG-DATA e o EXEC SQL INSERT - ver Logwrpm.cpy para o
+      *  layout dos parametros. Este subprograma so insere; quem
+      *  chama decide quando COMMITar (carga interativa comita linha a
+      *  linha, carga em lote comita a cada N linhas).
+
+      ******************************************************************
+         ENVIRONMENT DIVISION.
+      ******************************************************************
+         CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA DIVISION.
+      ******************************************************************
+         WORKING-STORAGE SECTION.
+
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DC-SESSION-ID           PIC X(10).
+         01  DC-COMPONENT            PIC X(10).
+         01  DC-ACTION               PIC X(20).
+         01  DC-STATUS               PIC X(10).
+         01  DC-RESPONSE-TIME        PIC 9(6).
+         01  DC-MESSAGE              PIC X(100).
+         01  DC-ENDPOINT             PIC X(50).
+         01  DC-METHOD               PIC X(6).
+         01  DC-VALUE                PIC 9(10)V99.
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+         LINKAGE SECTION.
+         COPY LOGWRPM.
+
+      ******************************************************************
+         PROCEDURE DIVISION USING LOGWR-SESSION-ID
+                                   LOGWR-COMPONENT
+                                   LOGWR-ACTION
+                                   LOGWR-STATUS
+                                   LOGWR-RESPONSE-TIME
+                                   LOGWR-MESSAGE
+                                   LOGWR-ENDPOINT
+                                   LOGWR-METHOD
+                                   LOGWR-VALUE
+                                   LOGWR-RETURN-CODE
+                                   LOGWR-SQLCODE.
+      ******************************************************************
+         LOGWRITE-MAIN.
+            MOVE LOGWR-SESSION-ID    TO DC-SESSION-ID
+            MOVE LOGWR-COMPONENT     TO DC-COMPONENT
+            MOVE LOGWR-ACTION        TO DC-ACTION
+            MOVE LOGWR-STATUS        TO DC-STATUS
+            MOVE LOGWR-RESPONSE-TIME TO DC-RESPONSE-TIME
+            MOVE LOGWR-MESSAGE       TO DC-MESSAGE
+            MOVE LOGWR-ENDPOINT      TO DC-ENDPOINT
+            MOVE LOGWR-METHOD        TO DC-METHOD
+            MOVE LOGWR-VALUE         TO DC-VALUE
+
+            EXEC SQL
+               INSERT INTO log_cobol_test
+               (session_id, response_time, value_processed,
+               component, action, status, message,
+               endpoint, method, created_at)
+               VALUES
+               (:DC-SESSION-ID, :DC-RESPONSE-TIME, :DC-VALUE,
+               :DC-COMPONENT, :DC-ACTION, :DC-STATUS, :DC-MESSAGE,
+               :DC-ENDPOINT, :DC-METHOD, now())
+            END-EXEC
+
+            MOVE SQLCODE TO LOGWR-SQLCODE
+            IF SQLCODE NOT = ZERO
+               SET LOGWR-INSERT-FAILED TO TRUE
+            ELSE
+               SET LOGWR-SUCCESS TO TRUE
+            END-IF
+
+            GOBACK.
