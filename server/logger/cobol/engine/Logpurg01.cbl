@@ -0,0 +1,296 @@
+      ******************************************************************
+      * Retencao/Purga de log_cobol_test
+      ******************************************************************
+         IDENTIFICATION DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 LOGPURG01.
+         AUTHOR.                     DEV.
+         DATE-WRITTEN.              2026-08-09.
+
+      *  log_cobol_test nunca foi purgada - START-DB/PROCESS-LOG so
+      *  inserem. Este job arquiva em sequencial (LOGARCH) as linhas
+      *  mais antigas que WS-RETENTION-DAYS e depois as apaga da
+      *  tabela, evitando que ela cresca indefinidamente. Numero de
+      *  dias de retencao e informado na entrada (console ou PARM);
+      *  sem informar, assume WS-RETENTION-DAYS default.
+
+      ******************************************************************
+         ENVIRONMENT DIVISION.
+      ******************************************************************
+         CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT LOG-ARCHIVE-FILE ASSIGN TO "LOGARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+
+      ******************************************************************
+         DATA DIVISION.
+      ******************************************************************
+         FILE SECTION.
+      *  Dataset sequencial de arquivamento - uma linha por registro
+      *  de log_cobol_test removido, layout igual ao LOG de entrada
+      *  mais o timestamp original.
+         FD  LOG-ARCHIVE-FILE.
+         01  LOG-ARCHIVE-REC          PIC X(300).
+
+         WORKING-STORAGE SECTION.
+
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC X(30) VALUE SPACE.
+         01  USERNAME                PIC X(30) VALUE SPACE.
+         01  PASSWD                  PIC X(10) VALUE SPACE.
+
+      *  Corte de retencao, no formato aceito pelo banco
+         01  WS-CUTOFF-TS            PIC X(10) VALUE SPACES.
+
+      *  Linha lida do cursor de arquivamento
+         01  WS-ARC-SESSION-ID       PIC X(10).
+         01  WS-ARC-COMPONENT        PIC X(10).
+         01  WS-ARC-ACTION           PIC X(20).
+         01  WS-ARC-STATUS           PIC X(10).
+         01  WS-ARC-RESPONSE-TIME    PIC 9(6).
+         01  WS-ARC-MESSAGE          PIC X(100).
+         01  WS-ARC-ENDPOINT         PIC X(50).
+         01  WS-ARC-METHOD           PIC X(6).
+         01  WS-ARC-VALUE            PIC 9(10)V99.
+         01  WS-ARC-CREATED-AT       PIC X(26).
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+         EXEC SQL
+            DECLARE ARCHIVE-CURSOR CURSOR FOR
+               SELECT session_id, component, action, status,
+                      response_time, message, endpoint, method,
+                      value_processed, created_at
+                 FROM log_cobol_test
+                WHERE created_at < :WS-CUTOFF-TS
+         END-EXEC.
+
+      *  Variaveis de trabalho
+         01  WS-DB-STARTED           PIC X(1)  VALUE "N".
+         01  WS-ARCHIVE-SW           PIC X(1)  VALUE "N".
+             88 WS-ARCHIVE-EOF               VALUE "Y".
+         01  WS-ARCHIVE-FILE-STATUS  PIC X(2)  VALUE SPACES.
+         01  WS-ARCHIVE-OK-SW        PIC X(1)  VALUE "Y".
+             88 WS-ARCHIVE-CLEAN              VALUE "Y".
+         01  WS-RETENTION-DAYS       PIC 9(4)  VALUE 90.
+         01  WS-RETENTION-INPUT      PIC X(4)  VALUE SPACES.
+         01  WS-RETENTION-VALID-SW   PIC X(1)  VALUE "N".
+             88 WS-RETENTION-VALID            VALUE "Y".
+         01  WS-TODAY-DATE           PIC 9(8).
+         01  WS-TODAY-INT            PIC 9(7).
+         01  WS-CUTOFF-INT           PIC 9(7).
+         01  WS-CUTOFF-DATE          PIC 9(8).
+         01  WS-ARCHIVE-LINE         PIC X(300) VALUE SPACES.
+         01  WS-ARCHIVED-COUNT       PIC 9(8)  VALUE ZERO.
+         01  WS-DELETED-COUNT        PIC 9(8)  VALUE ZERO.
+         01  WS-EDITED-ARCHIVED      PIC Z(8) VALUE SPACES.
+         01  WS-EDITED-DELETED       PIC Z(8) VALUE SPACES.
+
+      ******************************************************************
+         PROCEDURE DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM GET-RETENTION-DAYS UNTIL WS-RETENTION-VALID
+            PERFORM CALC-CUTOFF-DATE
+            PERFORM CONNECT-DB
+            IF WS-DB-STARTED = "S"
+               PERFORM ARCHIVE-OLD-ROWS
+               IF WS-ARCHIVE-CLEAN
+                  PERFORM DELETE-OLD-ROWS
+               ELSE
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Arquivamento incompleto - DELETE cancelado"
+               END-IF
+               PERFORM PRINT-SUMMARY
+            END-IF
+            PERFORM FIM-PROGRAMA.
+
+      *    Le os dias de retencao informados e so aceita o valor se
+      *    for numerico - um PARM/entrada invalida nao pode virar 0
+      *    silenciosamente, o que apagaria a tabela inteira em
+      *    DELETE-OLD-ROWS.
+         GET-RETENTION-DAYS.
+            DISPLAY "#Dias de retencao (branco = "
+                    WS-RETENTION-DAYS " dias): "
+            ACCEPT WS-RETENTION-INPUT
+            IF WS-RETENTION-INPUT = SPACES
+               SET WS-RETENTION-VALID TO TRUE
+            ELSE
+               IF WS-RETENTION-INPUT NOT NUMERIC
+                  DISPLAY "#Valor invalido - informe um numero"
+                  MOVE SPACES TO WS-RETENTION-INPUT
+               ELSE
+                  MOVE WS-RETENTION-INPUT TO WS-RETENTION-DAYS
+                  SET WS-RETENTION-VALID TO TRUE
+               END-IF
+            END-IF.
+
+      *    Calcula a data de corte (hoje menos WS-RETENTION-DAYS dias)
+      *    usando as funcoes intrinsecas de data - nao ha verbo COBOL
+      *    comum que faca aritmetica de calendario corretamente.
+         CALC-CUTOFF-DATE.
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+            COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE
+                                      (WS-TODAY-DATE)
+            COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - WS-RETENTION-DAYS
+            COMPUTE WS-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER
+                                        (WS-CUTOFF-INT)
+
+            MOVE SPACES TO WS-CUTOFF-TS
+            STRING WS-CUTOFF-DATE(1:4) DELIMITED BY SIZE
+                   "-"                DELIMITED BY SIZE
+                   WS-CUTOFF-DATE(5:2) DELIMITED BY SIZE
+                   "-"                DELIMITED BY SIZE
+                   WS-CUTOFF-DATE(7:2) DELIMITED BY SIZE
+              INTO WS-CUTOFF-TS
+            END-STRING.
+
+         CONNECT-DB.
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               DISPLAY "0\STATUS"
+               DISPLAY "#Erro ao conectar ao banco"
+               DISPLAY "#SQLCODE: " SQLCODE
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+               OPEN OUTPUT LOG-ARCHIVE-FILE
+            END-IF.
+
+      *    Percorre as linhas mais antigas que o corte de retencao e
+      *    grava cada uma no dataset sequencial LOGARCH antes da
+      *    exclusao.
+      *    Se o cursor nao abrir, ou se alguma linha falhar ao ser
+      *    gravada em LOGARCH, o arquivamento nao esta completo para
+      *    o corte pedido - WS-ARCHIVE-OK-SW fica "N" e DELETE-OLD-
+      *    ROWS nao roda, para nunca apagar o que nao foi arquivado.
+         ARCHIVE-OLD-ROWS.
+            MOVE ZERO TO WS-ARCHIVED-COUNT
+            MOVE "N"  TO WS-ARCHIVE-SW
+            MOVE "Y"  TO WS-ARCHIVE-OK-SW
+
+            EXEC SQL
+               OPEN ARCHIVE-CURSOR
+            END-EXEC
+            IF SQLCODE NOT = ZERO
+               MOVE "N" TO WS-ARCHIVE-OK-SW
+               DISPLAY "0\STATUS"
+               DISPLAY "#Erro ao abrir cursor de arquivamento"
+               DISPLAY "#SQLCODE: " SQLCODE
+            ELSE
+               PERFORM FETCH-ARCHIVE-LOOP UNTIL WS-ARCHIVE-EOF
+               EXEC SQL
+                  CLOSE ARCHIVE-CURSOR
+               END-EXEC
+            END-IF
+            CLOSE LOG-ARCHIVE-FILE.
+
+         FETCH-ARCHIVE-LOOP.
+            EXEC SQL
+               FETCH ARCHIVE-CURSOR
+               INTO :WS-ARC-SESSION-ID, :WS-ARC-COMPONENT,
+                    :WS-ARC-ACTION, :WS-ARC-STATUS,
+                    :WS-ARC-RESPONSE-TIME, :WS-ARC-MESSAGE,
+                    :WS-ARC-ENDPOINT, :WS-ARC-METHOD,
+                    :WS-ARC-VALUE, :WS-ARC-CREATED-AT
+            END-EXEC
+
+      *    Um erro de FETCH (SQLCODE diferente de zero e de 100) nao
+      *    pode cair no ramo de "linha lida" abaixo - senao grava lixo
+      *    em LOGARCH, conta como arquivada e o laco nunca enxerga o
+      *    SQLCODE = 100 que o encerraria. Marca o arquivamento como
+      *    nao limpo e encerra, para DELETE-OLD-ROWS nao rodar.
+            EVALUATE TRUE
+               WHEN SQLCODE = 100
+                  SET WS-ARCHIVE-EOF TO TRUE
+               WHEN SQLCODE NOT = ZERO
+                  MOVE "N" TO WS-ARCHIVE-OK-SW
+                  SET WS-ARCHIVE-EOF TO TRUE
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Erro ao ler cursor de arquivamento"
+                  DISPLAY "#SQLCODE: " SQLCODE
+               WHEN OTHER
+                  MOVE SPACES TO WS-ARCHIVE-LINE
+                  STRING WS-ARC-SESSION-ID    DELIMITED BY SIZE
+                         ";"                  DELIMITED BY SIZE
+                         WS-ARC-COMPONENT     DELIMITED BY SIZE
+                         ";"                  DELIMITED BY SIZE
+                         WS-ARC-ACTION        DELIMITED BY SIZE
+                         ";"                  DELIMITED BY SIZE
+                         WS-ARC-STATUS        DELIMITED BY SIZE
+                         ";"                  DELIMITED BY SIZE
+                         WS-ARC-RESPONSE-TIME DELIMITED BY SIZE
+                         ";"                  DELIMITED BY SIZE
+                         WS-ARC-MESSAGE       DELIMITED BY SIZE
+                         ";"                  DELIMITED BY SIZE
+                         WS-ARC-ENDPOINT      DELIMITED BY SIZE
+                         ";"                  DELIMITED BY SIZE
+                         WS-ARC-METHOD        DELIMITED BY SIZE
+                         ";"                  DELIMITED BY SIZE
+                         WS-ARC-VALUE         DELIMITED BY SIZE
+                         ";"                  DELIMITED BY SIZE
+                         WS-ARC-CREATED-AT    DELIMITED BY SIZE
+                    INTO WS-ARCHIVE-LINE
+                  END-STRING
+
+                  MOVE WS-ARCHIVE-LINE TO LOG-ARCHIVE-REC
+                  WRITE LOG-ARCHIVE-REC
+                  IF WS-ARCHIVE-FILE-STATUS NOT = "00"
+                     MOVE "N" TO WS-ARCHIVE-OK-SW
+                     DISPLAY "0\STATUS"
+                     DISPLAY "#Erro ao gravar LOGARCH - FILE STATUS: "
+                             WS-ARCHIVE-FILE-STATUS
+                  ELSE
+                     ADD 1 TO WS-ARCHIVED-COUNT
+                  END-IF
+            END-EVALUATE.
+
+      *    Remove de log_cobol_test o que ja foi gravado no arquivo de
+      *    arquivamento. Le o numero de linhas afetadas em SQLERRD(3),
+      *    como e de costume com DELETE em lote.
+         DELETE-OLD-ROWS.
+            EXEC SQL
+               DELETE FROM log_cobol_test
+                WHERE created_at < :WS-CUTOFF-TS
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               DISPLAY "0\DB_ERROR"
+               DISPLAY "#Erro ao apagar linhas antigas do log"
+               DISPLAY "#SQLCODE: " SQLCODE
+            ELSE
+               MOVE SQLERRD(3) TO WS-DELETED-COUNT
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+            END-IF.
+
+         PRINT-SUMMARY.
+            MOVE WS-ARCHIVED-COUNT TO WS-EDITED-ARCHIVED
+            MOVE WS-DELETED-COUNT  TO WS-EDITED-DELETED
+            DISPLAY "1\PURGE_SUMMARY"
+            DISPLAY "#Corte de retencao: " WS-CUTOFF-TS
+            DISPLAY "#Linhas arquivadas: " WS-EDITED-ARCHIVED
+            DISPLAY "#Linhas apagadas:   " WS-EDITED-DELETED.
+
+         FIM-PROGRAMA.
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF
+
+            STOP RUN.
