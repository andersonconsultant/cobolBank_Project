@@ -7,6 +7,25 @@
          AUTHOR.                     DEV.
          DATE-WRITTEN.              2024-05-05.
 
+      *  2026-08-09  DEV  Adiciona modo LOGFILE para carga em lote do
+      *                    log (PARM de startup ou comando LOGFILE).
+      *  2026-08-09  DEV  Arquivo de dead-letter para INSERT rejeitado.
+      *  2026-08-09  DEV  Checkpoint/restart da carga em lote.
+      *  2026-08-09  DEV  Valida campos numericos/status antes do
+      *                    INSERT.
+      *  2026-08-09  DEV  INSERT em log_cobol_test passa a usar o
+      *                    subprograma LOGWRITE.
+      *  2026-08-09  DEV  Comando SECLOG para eventos de seguranca/
+      *                    acesso (log_security_test).
+      *  2026-08-09  DEV  Totais de controle entre LOGs processados e
+      *                    linhas confirmadas no banco.
+      *  2026-08-09  DEV  Conexao multi-ambiente (DB_ENV) em CONNECT-
+      *                    DB.
+      *  2026-08-09  DEV  Revisao: zera checkpoint ao terminar LOGFILE
+      *                    limpo, confere sessao do checkpoint contra
+      *                    o LOGIN atual, e reporta dead-letters no
+      *                    resumo do LOGFILE.
+
       ******************************************************************
          ENVIRONMENT DIVISION.
       ******************************************************************
@@ -14,32 +33,67 @@
          SPECIAL-NAMES.
             DECIMAL-POINT IS COMMA.
 
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT LOG-INPUT-FILE ASSIGN TO "LOGIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-FILE-STATUS.
+
+            SELECT LOG-DEADLETTER-FILE ASSIGN TO "DEADLTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEADLETTER-FILE-STATUS.
+
+            SELECT LOG-CHECKPOINT-FILE ASSIGN TO "CKPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+
       ******************************************************************
          DATA DIVISION.
       ******************************************************************
+         FILE SECTION.
+         FD  LOG-INPUT-FILE.
+         01  LOG-INPUT-REC           PIC X(500).
+
+      *  Arquivo de rejeitados (dead-letter) - linhas de log cujo
+      *  INSERT falhou, com SQLCODE e timestamp anexados para permitir
+      *  inspecao e reenvio posterior.
+         FD  LOG-DEADLETTER-FILE.
+         01  LOG-DEADLETTER-REC      PIC X(300).
+
+      *  Checkpoint da carga em lote - ultimo numero de registro lido
+      *  do LOGIN e sessao correspondente, gravado apos cada commit,
+      *  para permitir reiniciar a carga sem reprocessar linhas ja
+      *  confirmadas.
+         FD  LOG-CHECKPOINT-FILE.
+         01  LOG-CKP-REC             PIC X(30).
+
          WORKING-STORAGE SECTION.
-         
+
          EXEC SQL BEGIN DECLARE SECTION END-EXEC.
          01  DBNAME                  PIC X(30) VALUE SPACE.
          01  USERNAME                PIC X(30) VALUE SPACE.
          01  PASSWD                  PIC X(10) VALUE SPACE.
-         
+
       *  Estrutura para dados do log
          01  WS-LOG-DATA.
              05 WS-SESSION-ID        PIC X(10).
              05 WS-COMPONENT         PIC X(10).
              05 WS-ACTION            PIC X(20).
              05 WS-STATUS            PIC X(10).
+                88 WS-STATUS-OK             VALUE "OK".
+                88 WS-STATUS-WARN           VALUE "WARN".
+                88 WS-STATUS-ERROR          VALUE "ERROR".
+                88 WS-STATUS-CRIT           VALUE "CRIT".
              05 WS-RESPONSE-TIME     PIC 9(6).
              05 WS-MESSAGE           PIC X(100).
              05 WS-ENDPOINT          PIC X(50).
              05 WS-METHOD            PIC X(6).
              05 WS-VALUE             PIC 9(10)V99.
-         
+
       *  Variaveis editadas para formatacao
          01  WS-EDITED-RESPONSE     PIC Z(6) VALUE SPACES.
          01  WS-EDITED-VALUE        PIC Z(10)9,99 VALUE SPACES.
-         
+
       *  Variaveis normalizadas para insert
          01  WS-NORM-SESSION-ID     PIC X(10).
          01  WS-NORM-COMPONENT      PIC X(10).
@@ -48,7 +102,15 @@
          01  WS-NORM-MESSAGE        PIC X(100).
          01  WS-NORM-ENDPOINT       PIC X(50).
          01  WS-NORM-METHOD         PIC X(6).
-         
+
+      *  Estrutura para eventos de seguranca/acesso (comando SECLOG)
+         01  WS-SEC-DATA.
+             05 WS-SEC-USER-ID       PIC X(20).
+             05 WS-SEC-SOURCE-IP     PIC X(45).
+             05 WS-SEC-AUTH-RESULT   PIC X(10).
+             05 WS-SEC-REASON        PIC X(100).
+         01  WS-NORM-SEC-USER-ID     PIC X(20).
+
          EXEC SQL END DECLARE SECTION END-EXEC.
 
       *  Variáveis de trabalho
@@ -57,49 +119,142 @@
          01  WS-DB-STARTED          PIC X(1)  VALUE "N".
          01  WS-UNSTRING-PTR        PIC 9(2)  VALUE 1.
          01  WS-IDX                 PIC 9(2)  VALUE 1.
-         
+
+      *  Ambiente de conexao (DEV/QA/PRD), informado via variavel de
+      *  ambiente DB_ENV - sem informar, assume PRD (base atual).
+         01  WS-ENV-CODE            PIC X(3)  VALUE SPACES.
+
+      *  Controle de carga em lote (comando LOGFILE / PARM de startup)
+         01  WS-STARTUP-PARM        PIC X(20) VALUE SPACES.
+         01  WS-BATCH-MODE          PIC X(1)  VALUE "N".
+         01  WS-LOGFILE-SW          PIC X(1)  VALUE "N".
+             88 WS-LOGFILE-EOF              VALUE "Y".
+         01  WS-LOGIN-FILE-STATUS   PIC X(2)  VALUE SPACES.
+         01  WS-COMMIT-INTERVAL     PIC 9(4) VALUE 50.
+         01  WS-BATCH-PENDING       PIC 9(6) VALUE ZERO.
+         01  WS-BATCH-READ-COUNT    PIC 9(8) VALUE ZERO.
+         01  WS-BATCH-INSERT-COUNT  PIC 9(8) VALUE ZERO.
+         01  WS-BATCH-COMMIT-COUNT  PIC 9(8) VALUE ZERO.
+         01  WS-COMMIT-FAILED-COUNT PIC 9(8) VALUE ZERO.
+         01  WS-LOGFILE-CLEAN-SW    PIC X(1) VALUE "Y".
+             88 WS-LOGFILE-RUN-CLEAN        VALUE "Y".
+
+      *  Dead-letter (linhas com INSERT rejeitado pelo banco)
+         01  WS-DEADLETTER-FILE-STATUS PIC X(2) VALUE SPACES.
+         01  WS-DEADLETTER-LINE     PIC X(300) VALUE SPACES.
+         01  WS-DEADLETTER-COUNT    PIC 9(8)  VALUE ZERO.
+         01  WS-SYS-DATE            PIC 9(8).
+         01  WS-SYS-TIME            PIC 9(8).
+         01  WS-DEADLETTER-SQLCODE  PIC S9(9) VALUE ZERO.
+
+      *  Parametros do subprograma LOGWRITE (ver Logwrpm.cpy)
+         COPY LOGWRPM.
+
+      *  Parametros do subprograma SECWRITE (ver Secwrpm.cpy)
+         COPY SECWRPM.
+
+      *  Checkpoint/restart da carga em lote
+         01  WS-CKP-FILE-STATUS     PIC X(2)  VALUE SPACES.
+         01  WS-CKP-LINE            PIC X(30) VALUE SPACES.
+         01  WS-CKP-LAST-REC-NUM    PIC 9(8)  VALUE ZERO.
+         01  WS-CKP-LAST-SESSION    PIC X(10) VALUE SPACES.
+         01  WS-CKP-CHECK-SESSION   PIC X(10) VALUE SPACES.
+         01  WS-CKP-RESTART-SW      PIC X(1)  VALUE "N".
+             88 WS-CKP-RESTART-NEEDED        VALUE "Y".
+
+      *  Validacao da linha de log antes do INSERT
+         01  WS-VALIDATION-SW       PIC X(1)  VALUE "Y".
+             88 WS-LINE-VALID               VALUE "Y".
+             88 WS-LINE-INVALID             VALUE "N".
+         01  WS-DEADLETTER-REASON   PIC X(30) VALUE SPACES.
+         01  WS-VALIDATION-REJECT-COUNT PIC 9(8) VALUE ZERO.
+
+      *  Totais de controle (comandos LOG aceitos x linhas confirmadas)
+         01  WS-LOG-CMD-COUNT       PIC 9(8) VALUE ZERO.
+         01  WS-ROWS-COMMITTED-COUNT PIC 9(8) VALUE ZERO.
+
          EXEC SQL INCLUDE SQLCA END-EXEC.
 
       ******************************************************************
          PROCEDURE DIVISION.
       ******************************************************************
          MAIN-RTN.
-            PERFORM WAIT-CMD.
-            
+            ACCEPT WS-STARTUP-PARM FROM COMMAND-LINE
+            IF WS-STARTUP-PARM(1:7) = "LOGFILE"
+               PERFORM STARTUP-BATCH-RTN
+            ELSE
+               PERFORM WAIT-CMD
+            END-IF.
+
+      *    Sobe a conexao e dispara a carga em lote quando o programa
+      *    e chamado com a PARM LOGFILE, sem cair no menu interativo.
+         STARTUP-BATCH-RTN.
+            PERFORM CONNECT-DB
+            IF WS-DB-STARTED = "S"
+               MOVE "S" TO WS-BATCH-MODE
+               PERFORM PROCESS-LOGFILE
+            END-IF
+            PERFORM FIM-PROGRAMA.
+
          MENU-HELP.
             DISPLAY "=== COMANDOS DE TESTE DE LOG ===".
-            DISPLAY "START : Inicia conexao com o banco".
-            DISPLAY "LOG   : Insere log (formato:)".
-            DISPLAY "        id;comp;act;status;resp;msg;end;met;val".
-            DISPLAY "HELP  : Mostra este menu".
-            DISPLAY "EXIT  : Finaliza o programa".
+            DISPLAY "START   : Inicia conexao com o banco".
+            DISPLAY "LOG     : Insere log (formato:)".
+            DISPLAY "          id;comp;act;status;resp;msg;end;met;val".
+            DISPLAY "LOGFILE : Carrega log em lote a partir do".
+            DISPLAY "          arquivo LOGIN (mesmo layout do LOG)".
+            DISPLAY "SECLOG  : Insere evento de seguranca (formato:)".
+            DISPLAY "          userid;sourceip;authresult;reason".
+            DISPLAY "HELP    : Mostra este menu".
+            DISPLAY "EXIT    : Finaliza o programa".
             DISPLAY "================================".
             PERFORM WAIT-CMD.
 
          START-DB.
-            MOVE "cobolbd"   TO   DBNAME
+            PERFORM CONNECT-DB
+            PERFORM WAIT-CMD.
+
+      *    Logica de conexao isolada para poder ser chamada tanto pelo
+      *    menu interativo (START-DB) quanto pela carga em lote.
+         CONNECT-DB.
+            ACCEPT WS-ENV-CODE FROM ENVIRONMENT "DB_ENV"
+            EVALUATE WS-ENV-CODE
+               WHEN "DEV"
+                  MOVE "cobolbd_dev" TO DBNAME
+               WHEN "QA"
+                  MOVE "cobolbd_qa"  TO DBNAME
+               WHEN OTHER
+                  MOVE "cobolbd"     TO DBNAME
+            END-EVALUATE
             ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
             ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
-            
+
             EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
             END-EXEC
-            
+
             IF SQLCODE NOT = ZERO
                DISPLAY "0\STATUS"
                DISPLAY "#Erro ao conectar ao banco"
                DISPLAY "#SQLCODE: " SQLCODE
             ELSE
                MOVE "S" TO WS-DB-STARTED
+               OPEN EXTEND LOG-DEADLETTER-FILE
+               IF WS-DEADLETTER-FILE-STATUS NOT = "00"
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Aviso: nao foi possivel abrir o DEADLTR"
+                  DISPLAY "#FILE STATUS: " WS-DEADLETTER-FILE-STATUS
+                  DISPLAY "#Linhas rejeitadas pelo banco serao"
+                  DISPLAY "#exibidas no console mas nao gravadas"
+               END-IF
                DISPLAY "1\STATUS"
                DISPLAY "#Conexao com o banco iniciada com sucesso"
-            END-IF
-            PERFORM WAIT-CMD.
+            END-IF.
 
          WAIT-CMD.
             DISPLAY "#Digite o comando: - Digite HELP para ajuda"
             ACCEPT WS-CMD
-            
+
             IF WS-CMD = "START"
                IF WS-DB-STARTED = "S"
                   DISPLAY "1\STATUS"
@@ -117,6 +272,26 @@
                   PERFORM PROCESS-LOG
                   PERFORM WAIT-CMD
                END-IF
+            ELSE IF WS-CMD = "LOGFILE"
+               IF WS-DB-STARTED = "N"
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Banco nao conectado - Digite START primeiro"
+                  PERFORM WAIT-CMD
+               ELSE
+                  MOVE "S" TO WS-BATCH-MODE
+                  PERFORM PROCESS-LOGFILE
+                  MOVE "N" TO WS-BATCH-MODE
+                  PERFORM WAIT-CMD
+               END-IF
+            ELSE IF WS-CMD = "SECLOG"
+               IF WS-DB-STARTED = "N"
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Banco nao conectado - Digite START primeiro"
+                  PERFORM WAIT-CMD
+               ELSE
+                  PERFORM PROCESS-SECLOG
+                  PERFORM WAIT-CMD
+               END-IF
             ELSE IF WS-CMD = "HELP"
                PERFORM MENU-HELP
             ELSE IF WS-CMD = "EXIT" OR WS-CMD = "QUIT"
@@ -130,7 +305,202 @@
          PROCESS-LOG.
             DISPLAY "Digite dados do log (separados por ;):"
             ACCEPT WS-INPUT
-            
+            PERFORM PROCESS-LOG-LINE.
+
+      *    Carrega o arquivo LOGIN (layout identico ao comando LOG) e
+      *    processa cada linha pela mesma rotina de UNSTRING/normaliza/
+      *    insert, efetuando commit a cada WS-COMMIT-INTERVAL linhas em
+      *    vez de commitar linha a linha.
+         PROCESS-LOGFILE.
+            MOVE ZERO TO WS-BATCH-READ-COUNT
+            MOVE ZERO TO WS-BATCH-INSERT-COUNT
+            MOVE ZERO TO WS-BATCH-COMMIT-COUNT
+            MOVE ZERO TO WS-BATCH-PENDING
+            MOVE "N"  TO WS-LOGFILE-SW
+            MOVE "Y"  TO WS-LOGFILE-CLEAN-SW
+
+            PERFORM READ-CHECKPOINT
+            IF WS-CKP-LAST-REC-NUM > ZERO
+               DISPLAY "#Retomando carga apos o registro "
+                       WS-CKP-LAST-REC-NUM
+               DISPLAY "#Ultima sessao confirmada: "
+                       WS-CKP-LAST-SESSION
+            END-IF
+
+            MOVE "N" TO WS-CKP-RESTART-SW
+            OPEN INPUT LOG-INPUT-FILE
+            IF WS-LOGIN-FILE-STATUS NOT = "00"
+               DISPLAY "0\STATUS"
+               DISPLAY "#Nao foi possivel abrir o arquivo LOGIN"
+               DISPLAY "#FILE STATUS: " WS-LOGIN-FILE-STATUS
+            ELSE
+               PERFORM READ-LOGFILE-LOOP
+                  UNTIL WS-LOGFILE-EOF OR WS-CKP-RESTART-NEEDED
+
+      *        CHECK-CHECKPOINT-SESSION flagou que o LOGIN foi
+      *        substituido a meio do checkpoint antigo - como o
+      *        arquivo e LINE SEQUENTIAL (so le para frente), os
+      *        registros ja lidos nesta passada nao podem ser
+      *        "devolvidos"; a unica forma de reprocessa-los e fechar
+      *        e reabrir o arquivo, relendo-o desde o primeiro
+      *        registro com WS-CKP-LAST-REC-NUM ja zerado.
+               IF WS-CKP-RESTART-NEEDED
+                  CLOSE LOG-INPUT-FILE
+                  MOVE "N" TO WS-CKP-RESTART-SW
+                  MOVE ZERO TO WS-BATCH-READ-COUNT
+                  OPEN INPUT LOG-INPUT-FILE
+                  IF WS-LOGIN-FILE-STATUS = "00"
+                     PERFORM READ-LOGFILE-LOOP UNTIL WS-LOGFILE-EOF
+                  ELSE
+                     DISPLAY "0\STATUS"
+                     DISPLAY "#Nao foi possivel reabrir o LOGIN"
+                     DISPLAY "#FILE STATUS: " WS-LOGIN-FILE-STATUS
+                  END-IF
+               END-IF
+
+               IF WS-LOGIN-FILE-STATUS = "00"
+                  CLOSE LOG-INPUT-FILE
+               END-IF
+
+               IF WS-BATCH-PENDING > ZERO
+                  PERFORM COMMIT-LOG
+               END-IF
+
+      *        Chegou ao fim do LOGIN sem abend - o checkpoint desta
+      *        carga nao serve mais para a proxima, senao a carga de
+      *        amanha pularia as primeiras linhas de um arquivo novo
+      *        sem nenhum aviso. Mas isso so vale se todo commit deste
+      *        run teve sucesso - se algum COMMIT-LOG falhou no meio
+      *        (ex.: banco fora do ar), WS-LOGFILE-CLEAN-SW fica "N" e
+      *        o checkpoint tem que continuar valendo, senao a proxima
+      *        carga reprocessaria do inicio linhas que ja comitaram
+      *        antes da falha, duplicando-as.
+               IF WS-LOGFILE-RUN-CLEAN
+                  PERFORM CLEAR-CHECKPOINT
+               ELSE
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Houve falha de commit durante a carga -"
+                  DISPLAY "#checkpoint mantido para o proximo restart"
+               END-IF
+
+               DISPLAY "1\LOGFILE_SUMMARY"
+               DISPLAY "#Linhas lidas:      " WS-BATCH-READ-COUNT
+               DISPLAY "#Linhas inseridas:  " WS-BATCH-INSERT-COUNT
+               DISPLAY "#Commits efetuados: " WS-BATCH-COMMIT-COUNT
+               DISPLAY "#Linhas rejeitadas: " WS-VALIDATION-REJECT-COUNT
+               DISPLAY "#Linhas p/ dead-letter: " WS-DEADLETTER-COUNT
+            END-IF.
+
+         READ-LOGFILE-LOOP.
+            READ LOG-INPUT-FILE INTO WS-INPUT
+               AT END
+                  SET WS-LOGFILE-EOF TO TRUE
+               NOT AT END
+                  ADD 1 TO WS-BATCH-READ-COUNT
+                  IF WS-BATCH-READ-COUNT = WS-CKP-LAST-REC-NUM
+                     PERFORM CHECK-CHECKPOINT-SESSION
+                  END-IF
+                  IF NOT WS-CKP-RESTART-NEEDED
+                     IF WS-BATCH-READ-COUNT > WS-CKP-LAST-REC-NUM
+                        PERFORM PROCESS-LOG-LINE
+                     END-IF
+                  END-IF
+            END-READ.
+
+      *    Confere se a sessao gravada no checkpoint ainda corresponde
+      *    ao registro correspondente do LOGIN atual (req 002 pede
+      *    casar com WS-NORM-SESSION-ID antes de confiar no restart).
+      *    Se o arquivo foi substituido, nao da pra confiar no numero
+      *    do registro. Como LOG-INPUT-FILE e LINE SEQUENTIAL (leitura
+      *    so para frente, sem volta), os registros 1..N-1 ja foram
+      *    lidos e descartados pelo guard acima antes desta rotina
+      *    rodar no registro N - so zerar WS-CKP-LAST-REC-NUM aqui nao
+      *    traz esses registros de volta. Por isso so sinaliza o
+      *    problema (WS-CKP-RESTART-NEEDED); quem fecha e reabre o
+      *    arquivo do zero e o PROCESS-LOGFILE, apos este PERFORM
+      *    encerrar sem processar o registro N.
+         CHECK-CHECKPOINT-SESSION.
+            MOVE SPACES TO WS-CKP-CHECK-SESSION
+            UNSTRING WS-INPUT DELIMITED BY ";"
+                INTO WS-CKP-CHECK-SESSION
+            END-UNSTRING
+
+            IF WS-CKP-CHECK-SESSION NOT = WS-CKP-LAST-SESSION
+               DISPLAY "0\STATUS"
+               DISPLAY "#Checkpoint nao corresponde ao arquivo LOGIN"
+               DISPLAY "#Sessao esperada:   " WS-CKP-LAST-SESSION
+               DISPLAY "#Sessao encontrada: " WS-CKP-CHECK-SESSION
+               DISPLAY "#Reabrindo o arquivo para reprocessar desde"
+               DISPLAY "#o inicio"
+               MOVE ZERO TO WS-CKP-LAST-REC-NUM
+               SET WS-CKP-RESTART-NEEDED TO TRUE
+            END-IF.
+
+      *    Zera o checkpoint apos uma carga em lote terminar limpa -
+      *    abre em OUTPUT sem gravar, o que trunca o arquivo CKPFILE
+      *    para que o proximo READ-CHECKPOINT encontre um arquivo
+      *    vazio (sem registro anterior a pular).
+         CLEAR-CHECKPOINT.
+            OPEN OUTPUT LOG-CHECKPOINT-FILE
+            IF WS-CKP-FILE-STATUS NOT = "00"
+               DISPLAY "0\STATUS"
+               DISPLAY "#Erro ao abrir CKPFILE para limpeza"
+               DISPLAY "#FILE STATUS: " WS-CKP-FILE-STATUS
+            ELSE
+               CLOSE LOG-CHECKPOINT-FILE
+            END-IF.
+
+      *    Le o checkpoint da carga em lote anterior, se existir, para
+      *    que um restart possa pular as linhas ja confirmadas.
+         READ-CHECKPOINT.
+            MOVE ZERO TO WS-CKP-LAST-REC-NUM
+            MOVE SPACES TO WS-CKP-LAST-SESSION
+
+            OPEN INPUT LOG-CHECKPOINT-FILE
+            IF WS-CKP-FILE-STATUS = "00"
+               READ LOG-CHECKPOINT-FILE INTO WS-CKP-LINE
+                  AT END
+                     CONTINUE
+               END-READ
+               IF WS-CKP-FILE-STATUS = "00"
+                  UNSTRING WS-CKP-LINE DELIMITED BY ";"
+                      INTO WS-CKP-LAST-REC-NUM
+                           WS-CKP-LAST-SESSION
+                  END-UNSTRING
+               END-IF
+               CLOSE LOG-CHECKPOINT-FILE
+            END-IF.
+
+      *    Grava o checkpoint apos um commit bem sucedido no modo
+      *    LOGFILE, sobrepondo o checkpoint anterior.
+         WRITE-CHECKPOINT.
+            MOVE SPACES TO WS-CKP-LINE
+            STRING WS-BATCH-READ-COUNT DELIMITED BY SIZE
+                   ";"                 DELIMITED BY SIZE
+                   WS-NORM-SESSION-ID  DELIMITED BY SIZE
+              INTO WS-CKP-LINE
+            END-STRING
+
+            OPEN OUTPUT LOG-CHECKPOINT-FILE
+            IF WS-CKP-FILE-STATUS NOT = "00"
+               DISPLAY "0\STATUS"
+               DISPLAY "#Erro ao abrir CKPFILE para gravacao"
+               DISPLAY "#FILE STATUS: " WS-CKP-FILE-STATUS
+            ELSE
+               MOVE WS-CKP-LINE TO LOG-CKP-REC
+               WRITE LOG-CKP-REC
+               IF WS-CKP-FILE-STATUS NOT = "00"
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Erro ao gravar CKPFILE - FILE STATUS: "
+                          WS-CKP-FILE-STATUS
+               END-IF
+               CLOSE LOG-CHECKPOINT-FILE
+            END-IF.
+
+      *    Rotina comum de UNSTRING/normalizacao/insert usada tanto
+      *    pelo comando LOG (interativo) quanto pela carga em lote
+      *    (WS-INPUT ja deve estar preenchido pelo chamador).
+         PROCESS-LOG-LINE.
             UNSTRING WS-INPUT DELIMITED BY ";"
                 INTO WS-SESSION-ID
                      WS-COMPONENT
@@ -143,8 +513,7 @@
                      WS-VALUE
             END-UNSTRING
 
-            MOVE WS-RESPONSE-TIME TO WS-EDITED-RESPONSE
-            MOVE WS-VALUE TO WS-EDITED-VALUE
+            PERFORM VALIDATE-LOG-LINE
 
       *    Normaliza dados removendo espaços em branco
            MOVE SPACES TO WS-NORM-SESSION-ID
@@ -154,102 +523,307 @@
            MOVE SPACES TO WS-NORM-MESSAGE
            MOVE SPACES TO WS-NORM-ENDPOINT
            MOVE SPACES TO WS-NORM-METHOD
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
              UNTIL WS-SESSION-ID(WS-IDX:1) = SPACE
              OR WS-IDX > 10
-               MOVE WS-SESSION-ID(WS-IDX:1) 
+               MOVE WS-SESSION-ID(WS-IDX:1)
                  TO WS-NORM-SESSION-ID(WS-IDX:1)
            END-PERFORM
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
              UNTIL WS-COMPONENT(WS-IDX:1) = SPACE
              OR WS-IDX > 10
-               MOVE WS-COMPONENT(WS-IDX:1) 
+               MOVE WS-COMPONENT(WS-IDX:1)
                  TO WS-NORM-COMPONENT(WS-IDX:1)
            END-PERFORM
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
              UNTIL WS-ACTION(WS-IDX:1) = SPACE
              OR WS-IDX > 20
-               MOVE WS-ACTION(WS-IDX:1) 
+               MOVE WS-ACTION(WS-IDX:1)
                  TO WS-NORM-ACTION(WS-IDX:1)
            END-PERFORM
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
              UNTIL WS-STATUS(WS-IDX:1) = SPACE
              OR WS-IDX > 10
-               MOVE WS-STATUS(WS-IDX:1) 
+               MOVE WS-STATUS(WS-IDX:1)
                  TO WS-NORM-STATUS(WS-IDX:1)
            END-PERFORM
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
              UNTIL WS-MESSAGE(WS-IDX:1) = SPACE
              OR WS-IDX > 100
-               MOVE WS-MESSAGE(WS-IDX:1) 
+               MOVE WS-MESSAGE(WS-IDX:1)
                  TO WS-NORM-MESSAGE(WS-IDX:1)
            END-PERFORM
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
              UNTIL WS-ENDPOINT(WS-IDX:1) = SPACE
              OR WS-IDX > 50
-               MOVE WS-ENDPOINT(WS-IDX:1) 
+               MOVE WS-ENDPOINT(WS-IDX:1)
                  TO WS-NORM-ENDPOINT(WS-IDX:1)
            END-PERFORM
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
              UNTIL WS-METHOD(WS-IDX:1) = SPACE
              OR WS-IDX > 6
-               MOVE WS-METHOD(WS-IDX:1) 
+               MOVE WS-METHOD(WS-IDX:1)
                  TO WS-NORM-METHOD(WS-IDX:1)
            END-PERFORM
 
-            DISPLAY "log\" WS-SESSION-ID ";" WS-COMPONENT ";" 
+            IF WS-LINE-INVALID
+               DISPLAY "0\VALIDATION_ERROR"
+               DISPLAY "#Linha de log rejeitada: " WS-DEADLETTER-REASON
+               DISPLAY "#Dados recebidos: " WS-INPUT
+               ADD 1 TO WS-VALIDATION-REJECT-COUNT
+               MOVE ZERO TO WS-DEADLETTER-SQLCODE
+               PERFORM WRITE-DEADLETTER
+            ELSE
+               ADD 1 TO WS-LOG-CMD-COUNT
+               MOVE WS-RESPONSE-TIME TO WS-EDITED-RESPONSE
+               MOVE WS-VALUE TO WS-EDITED-VALUE
+
+               DISPLAY "log\" WS-SESSION-ID ";" WS-COMPONENT ";"
                     WS-ACTION ";" WS-STATUS ";" WS-EDITED-RESPONSE ";"
                     WS-MESSAGE ";" WS-ENDPOINT ";" WS-METHOD ";"
                     WS-EDITED-VALUE
 
-      *    Tenta inserir apenas na tabela de teste
+      *       Grava o log atraves do subprograma comum LOGWRITE em vez
+      *       de duplicar o INSERT aqui dentro.
+               MOVE WS-NORM-SESSION-ID TO LOGWR-SESSION-ID
+               MOVE WS-COMPONENT       TO LOGWR-COMPONENT
+               MOVE WS-ACTION          TO LOGWR-ACTION
+               MOVE WS-STATUS          TO LOGWR-STATUS
+               MOVE WS-RESPONSE-TIME   TO LOGWR-RESPONSE-TIME
+               MOVE WS-MESSAGE         TO LOGWR-MESSAGE
+               MOVE WS-ENDPOINT        TO LOGWR-ENDPOINT
+               MOVE WS-METHOD          TO LOGWR-METHOD
+               MOVE WS-VALUE           TO LOGWR-VALUE
+
+               CALL "LOGWRITE" USING LOGWR-SESSION-ID
+                                      LOGWR-COMPONENT
+                                      LOGWR-ACTION
+                                      LOGWR-STATUS
+                                      LOGWR-RESPONSE-TIME
+                                      LOGWR-MESSAGE
+                                      LOGWR-ENDPOINT
+                                      LOGWR-METHOD
+                                      LOGWR-VALUE
+                                      LOGWR-RETURN-CODE
+                                      LOGWR-SQLCODE
+               END-CALL
+
+               IF LOGWR-INSERT-FAILED
+                  MOVE "DB_ERROR" TO WS-DEADLETTER-REASON
+                  MOVE LOGWR-SQLCODE TO WS-DEADLETTER-SQLCODE
+                  DISPLAY "0\DB_ERROR"
+                  DISPLAY "#Erro ao inserir log no banco"
+                  DISPLAY "#SQLCODE: " LOGWR-SQLCODE
+                  DISPLAY "#Dados inseridos:"
+                  DISPLAY "#  Session ID: " WS-NORM-SESSION-ID
+                  DISPLAY "#  Response:   " WS-RESPONSE-TIME
+                  DISPLAY "#  Value:      " WS-VALUE
+                  PERFORM WRITE-DEADLETTER
+               ELSE
+                  ADD 1 TO WS-BATCH-INSERT-COUNT
+                  ADD 1 TO WS-BATCH-PENDING
+                  IF WS-BATCH-MODE = "S"
+                     IF WS-BATCH-PENDING >= WS-COMMIT-INTERVAL
+                        PERFORM COMMIT-LOG
+                     END-IF
+                  ELSE
+                     PERFORM COMMIT-LOG
+                  END-IF
+               END-IF
+            END-IF.
+
+      *    Insere evento de seguranca/acesso (login, logout, tentativa
+      *    de autenticacao) em log_security_test. Layout proprio, pois
+      *    os campos relevantes para auditoria de seguranca - usuario,
+      *    IP de origem, resultado da autenticacao, motivo da falha -
+      *    nao cabem no formato fixo de 9 campos do comando LOG.
+         PROCESS-SECLOG.
+            DISPLAY "Digite dados do evento (separados por ;):"
+            DISPLAY "userid;sourceip;authresult;reason"
+            ACCEPT WS-INPUT
+
+            UNSTRING WS-INPUT DELIMITED BY ";"
+                INTO WS-SEC-USER-ID
+                     WS-SEC-SOURCE-IP
+                     WS-SEC-AUTH-RESULT
+                     WS-SEC-REASON
+            END-UNSTRING
+
+            MOVE SPACES TO WS-NORM-SEC-USER-ID
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-SEC-USER-ID(WS-IDX:1) = SPACE
+              OR WS-IDX > 20
+                MOVE WS-SEC-USER-ID(WS-IDX:1)
+                  TO WS-NORM-SEC-USER-ID(WS-IDX:1)
+            END-PERFORM
+
+            DISPLAY "seclog\" WS-SEC-USER-ID ";" WS-SEC-SOURCE-IP ";"
+                    WS-SEC-AUTH-RESULT ";" WS-SEC-REASON
+
+            MOVE WS-NORM-SEC-USER-ID TO SECWR-USER-ID
+            MOVE WS-SEC-SOURCE-IP    TO SECWR-SOURCE-IP
+            MOVE WS-SEC-AUTH-RESULT  TO SECWR-AUTH-RESULT
+            MOVE WS-SEC-REASON       TO SECWR-REASON
+
+            CALL "SECWRITE" USING SECWR-USER-ID
+                                   SECWR-SOURCE-IP
+                                   SECWR-AUTH-RESULT
+                                   SECWR-REASON
+                                   SECWR-RETURN-CODE
+                                   SECWR-SQLCODE
+            END-CALL
+
+            IF SECWR-INSERT-FAILED
+               DISPLAY "0\DB_ERROR"
+               DISPLAY "#Erro ao inserir evento de seguranca"
+               DISPLAY "#SQLCODE: " SECWR-SQLCODE
+            ELSE
+               DISPLAY "1\DB_SUCCESS"
+               DISPLAY "#Evento de seguranca inserido com sucesso"
+            END-IF.
+
+      *    Confirma que WS-RESPONSE-TIME e WS-VALUE vieram numericos
+      *    do UNSTRING e que WS-STATUS e um dos codigos aceitos, para
+      *    nao deixar uma linha malformada abortar o programa ou
+      *    poluir log_cobol_test com lixo.
+         VALIDATE-LOG-LINE.
+            SET WS-LINE-VALID TO TRUE
+            MOVE SPACES TO WS-DEADLETTER-REASON
+
+            IF WS-RESPONSE-TIME NOT NUMERIC
+               SET WS-LINE-INVALID TO TRUE
+               MOVE "RESP_TIME_NAO_NUMERICO" TO WS-DEADLETTER-REASON
+            ELSE
+               IF WS-VALUE NOT NUMERIC
+                  SET WS-LINE-INVALID TO TRUE
+                  MOVE "VALUE_NAO_NUMERICO" TO WS-DEADLETTER-REASON
+               ELSE
+                  IF NOT (WS-STATUS-OK OR WS-STATUS-WARN OR
+                          WS-STATUS-ERROR OR WS-STATUS-CRIT)
+                     SET WS-LINE-INVALID TO TRUE
+                     MOVE "STATUS_INVALIDO" TO WS-DEADLETTER-REASON
+                  END-IF
+               END-IF
+            END-IF.
+
+      *    Grava a linha de log rejeitada pelo banco no arquivo de
+      *    dead-letter, com SQLCODE e timestamp anexados, para que a
+      *    linha possa ser inspecionada e reenviada depois em vez de
+      *    ser simplesmente perdida.
+         WRITE-DEADLETTER.
+            ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-SYS-TIME FROM TIME
+
+            MOVE SPACES TO WS-DEADLETTER-LINE
+            STRING WS-NORM-SESSION-ID DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-NORM-COMPONENT  DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-NORM-ACTION     DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-NORM-STATUS     DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-RESPONSE-TIME   DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-NORM-MESSAGE    DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-NORM-ENDPOINT   DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-NORM-METHOD     DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-VALUE           DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-DEADLETTER-SQLCODE DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-DEADLETTER-REASON DELIMITED BY SIZE
+                   ";"                DELIMITED BY SIZE
+                   WS-SYS-DATE        DELIMITED BY SIZE
+                   "."                DELIMITED BY SIZE
+                   WS-SYS-TIME        DELIMITED BY SIZE
+              INTO WS-DEADLETTER-LINE
+            END-STRING
+
+            IF WS-DEADLETTER-FILE-STATUS NOT = "00"
+               DISPLAY "0\STATUS"
+               DISPLAY "#DEADLTR indisponivel - linha nao gravada:"
+               DISPLAY "#" WS-DEADLETTER-LINE
+            ELSE
+               MOVE WS-DEADLETTER-LINE TO LOG-DEADLETTER-REC
+               WRITE LOG-DEADLETTER-REC
+               IF WS-DEADLETTER-FILE-STATUS NOT = "00"
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Erro ao gravar DEADLTR - FILE STATUS: "
+                          WS-DEADLETTER-FILE-STATUS
+                  DISPLAY "#Linha perdida: " WS-DEADLETTER-LINE
+               ELSE
+                  ADD 1 TO WS-DEADLETTER-COUNT
+               END-IF
+            END-IF.
+
+      *    Efetua o commit pendente. No modo interativo isso ocorre a
+      *    cada linha; no modo LOGFILE ocorre a cada WS-COMMIT-INTERVAL
+      *    linhas inseridas (ou ao final do arquivo).
+         COMMIT-LOG.
             EXEC SQL
-               INSERT INTO log_cobol_test 
-               (session_id, response_time, value_processed,
-               component, action, status, message, 
-               endpoint, method, created_at)
-               VALUES
-               (:WS-NORM-SESSION-ID, :WS-RESPONSE-TIME, :WS-VALUE, 
-               :WS-COMPONENT, :WS-ACTION, :WS-STATUS, :WS-MESSAGE, 
-               :WS-ENDPOINT, :WS-METHOD, now())
+               COMMIT
             END-EXEC
-
             IF SQLCODE NOT = ZERO
                DISPLAY "0\DB_ERROR"
-               DISPLAY "#Erro ao inserir log no banco"
+               DISPLAY "#Erro ao confirmar inserção do log"
                DISPLAY "#SQLCODE: " SQLCODE
-               DISPLAY "#Dados inseridos:"
-               DISPLAY "#  Session ID: " WS-NORM-SESSION-ID
-               DISPLAY "#  Response:   " WS-RESPONSE-TIME
-               DISPLAY "#  Value:      " WS-VALUE
+      *        As linhas pendentes deste commit nao foram confirmadas -
+      *        zera WS-BATCH-PENDING aqui tambem, senao a proxima vez
+      *        que COMMIT-LOG tiver sucesso soma essas linhas de novo
+      *        em WS-ROWS-COMMITTED-COUNT, inflando o total de controle
+      *        do req 008 e mascarando a falha que ele deveria pegar.
+               ADD WS-BATCH-PENDING TO WS-COMMIT-FAILED-COUNT
+               MOVE ZERO TO WS-BATCH-PENDING
+               MOVE "N" TO WS-LOGFILE-CLEAN-SW
             ELSE
-               EXEC SQL
-                  COMMIT
-               END-EXEC
-               IF SQLCODE NOT = ZERO
-                  DISPLAY "0\DB_ERROR"
-                  DISPLAY "#Erro ao confirmar inserção do log"
-                  DISPLAY "#SQLCODE: " SQLCODE
-               ELSE
-                  DISPLAY "1\DB_SUCCESS"
-                  DISPLAY "#Log inserido com sucesso"
+               ADD 1 TO WS-BATCH-COMMIT-COUNT
+               ADD WS-BATCH-PENDING TO WS-ROWS-COMMITTED-COUNT
+               MOVE ZERO TO WS-BATCH-PENDING
+               IF WS-BATCH-MODE = "S"
+                  PERFORM WRITE-CHECKPOINT
                END-IF
+               DISPLAY "1\DB_SUCCESS"
+               DISPLAY "#Log inserido com sucesso"
+            END-IF.
+
+      *    Totais de controle de fim de execucao: compara quantos
+      *    comandos LOG foram aceitos com quantas linhas realmente
+      *    foram confirmadas via COMMIT, para pegar um under-count
+      *    silencioso antes que ele vire chamado de producao.
+         PRINT-CONTROL-TOTAL.
+            DISPLAY "1\CONTROL_TOTAL"
+            DISPLAY "#Comandos LOG aceitos:      " WS-LOG-CMD-COUNT
+            DISPLAY "#Linhas confirmadas (COMMIT):"
+                    WS-ROWS-COMMITTED-COUNT
+            DISPLAY "#Linhas de commit que falharam: "
+                    WS-COMMIT-FAILED-COUNT
+            IF WS-LOG-CMD-COUNT = WS-ROWS-COMMITTED-COUNT
+               DISPLAY "#Reconciliacao OK"
+            ELSE
+               DISPLAY "#ALERTA: comandos aceitos e linhas confirmadas"
+               DISPLAY "#        nao coincidem - verificar DB_ERROR"
             END-IF.
 
          FIM-PROGRAMA.
             IF WS-DB-STARTED = "S"
+               PERFORM PRINT-CONTROL-TOTAL
+               CLOSE LOG-DEADLETTER-FILE
                EXEC SQL
                   DISCONNECT ALL
                END-EXEC
-               DISPLAY "0\STATUS" 
+               DISPLAY "0\STATUS"
                DISPLAY "#Conexao com o banco finalizada"
             END-IF
-            
-            STOP RUN. 
\ No newline at end of file
+
+            STOP RUN.
