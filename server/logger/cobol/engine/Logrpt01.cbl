@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Relatorio Diario de Operacoes - log_cobol_test
+      ******************************************************************
+         IDENTIFICATION DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 LOGRPT01.
+         AUTHOR.                     DEV.
+         DATE-WRITTEN.              2026-08-09.
+
+      *  Le log_cobol_test para um periodo informado e imprime, por
+      *  componente/acao/status, a quantidade de ocorrencias e o tempo
+      *  medio de resposta, alem do valor total processado por
+      *  endpoint. Usado pela operacao na conferencia diaria, que hoje
+      *  depende de alguem escrever SQL na mao contra log_cobol_test.
+
+      ******************************************************************
+         ENVIRONMENT DIVISION.
+      ******************************************************************
+         CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA DIVISION.
+      ******************************************************************
+         WORKING-STORAGE SECTION.
+
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC X(30) VALUE SPACE.
+         01  USERNAME                PIC X(30) VALUE SPACE.
+         01  PASSWD                  PIC X(10) VALUE SPACE.
+
+      *  Parametros do relatorio (periodo). created_at e TIMESTAMP, e
+      *  WS-DATE-FIM e so a data (sem hora) - comparar direto contra
+      *  WS-DATE-FIM pegaria so a meia-noite do dia final, excluindo
+      *  quase o dia inteiro. Por isso o filtro real usa o limite
+      *  superior exclusivo WS-DATE-FIM-EXCL (dia seguinte), calculado
+      *  em CALC-DATE-RANGE.
+         01  WS-DATE-INICIO          PIC X(10) VALUE SPACES.
+         01  WS-DATE-FIM             PIC X(10) VALUE SPACES.
+         01  WS-DATE-FIM-EXCL        PIC X(10) VALUE SPACES.
+
+      *  Linha de totais por componente/acao/status
+         01  WS-RPT-COMPONENT        PIC X(10).
+         01  WS-RPT-ACTION           PIC X(20).
+         01  WS-RPT-STATUS           PIC X(10).
+         01  WS-RPT-COUNT            PIC 9(8).
+         01  WS-RPT-AVG-RESP         PIC 9(6)V99.
+
+      *  Linha de totais por endpoint
+         01  WS-RPT-ENDPOINT         PIC X(50).
+         01  WS-RPT-ENDPOINT-TOTAL   PIC 9(12)V99.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+      *  Variaveis editadas para formatacao (mesmo padrao usado no
+      *  ENGINEV4TST para exibir valores em tela)
+         01  WS-EDITED-COUNT        PIC Z(8)  VALUE SPACES.
+         01  WS-EDITED-AVG-RESP     PIC Z(6)9,99 VALUE SPACES.
+         01  WS-EDITED-ENDPOINT-TOT PIC Z(12)9,99 VALUE SPACES.
+
+         01  WS-DB-STARTED           PIC X(1)  VALUE "N".
+         01  WS-RPT-ERROR-SW         PIC X(1)  VALUE "N".
+             88 WS-RPT-FETCH-ERROR            VALUE "Y".
+
+      *  Campos de apoio ao calculo do limite superior exclusivo do
+      *  periodo (WS-DATE-FIM + 1 dia), nos mesmos moldes usados em
+      *  LOGPURG01 para a data de corte da retencao.
+         01  WS-FIM-YMD              PIC X(8)  VALUE SPACES.
+         01  WS-FIM-NUM  REDEFINES WS-FIM-YMD PIC 9(8).
+         01  WS-FIM-INT               PIC 9(7)  VALUE ZERO.
+         01  WS-FIM-EXCL-INT          PIC 9(7)  VALUE ZERO.
+         01  WS-FIM-EXCL-DATE         PIC 9(8)  VALUE ZERO.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+         EXEC SQL DECLARE SUMM-CURSOR CURSOR FOR
+            SELECT component, action, status,
+                   COUNT(*), AVG(response_time)
+              FROM log_cobol_test
+             WHERE created_at >= :WS-DATE-INICIO
+               AND created_at <  :WS-DATE-FIM-EXCL
+             GROUP BY component, action, status
+             ORDER BY component, action, status
+         END-EXEC.
+
+         EXEC SQL DECLARE ENDPOINT-CURSOR CURSOR FOR
+            SELECT endpoint, SUM(value_processed)
+              FROM log_cobol_test
+             WHERE created_at >= :WS-DATE-INICIO
+               AND created_at <  :WS-DATE-FIM-EXCL
+             GROUP BY endpoint
+             ORDER BY endpoint
+         END-EXEC.
+
+      ******************************************************************
+         PROCEDURE DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM GET-PARMS
+            PERFORM CALC-DATE-RANGE
+            PERFORM CONNECT-DB
+            IF WS-DB-STARTED = "S"
+               PERFORM PRINT-REPORT-HEADER
+               PERFORM PROCESS-SUMMARY
+               PERFORM PROCESS-ENDPOINT-TOTALS
+            END-IF
+            PERFORM FIM-PROGRAMA.
+
+         GET-PARMS.
+            DISPLAY "=== RELATORIO DIARIO DE OPERACOES ==="
+            DISPLAY "#Informe o periodo a consultar"
+            DISPLAY "Data inicial (AAAA-MM-DD): "
+            ACCEPT WS-DATE-INICIO
+            DISPLAY "Data final   (AAAA-MM-DD): "
+            ACCEPT WS-DATE-FIM.
+
+      *    Calcula o limite superior exclusivo do periodo (o dia
+      *    seguinte a WS-DATE-FIM) para que o filtro cubra o dia final
+      *    por completo, e nao so a meia-noite dele.
+         CALC-DATE-RANGE.
+            MOVE WS-DATE-FIM(1:4) TO WS-FIM-YMD(1:4)
+            MOVE WS-DATE-FIM(6:2) TO WS-FIM-YMD(5:2)
+            MOVE WS-DATE-FIM(9:2) TO WS-FIM-YMD(7:2)
+
+            COMPUTE WS-FIM-INT = FUNCTION INTEGER-OF-DATE(WS-FIM-NUM)
+            COMPUTE WS-FIM-EXCL-INT = WS-FIM-INT + 1
+            COMPUTE WS-FIM-EXCL-DATE =
+                    FUNCTION DATE-OF-INTEGER(WS-FIM-EXCL-INT)
+
+            MOVE SPACES TO WS-DATE-FIM-EXCL
+            STRING WS-FIM-EXCL-DATE(1:4) DELIMITED BY SIZE
+                   "-"                   DELIMITED BY SIZE
+                   WS-FIM-EXCL-DATE(5:2) DELIMITED BY SIZE
+                   "-"                   DELIMITED BY SIZE
+                   WS-FIM-EXCL-DATE(7:2) DELIMITED BY SIZE
+              INTO WS-DATE-FIM-EXCL
+            END-STRING.
+
+         CONNECT-DB.
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               DISPLAY "0\STATUS"
+               DISPLAY "#Erro ao conectar ao banco"
+               DISPLAY "#SQLCODE: " SQLCODE
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         PRINT-REPORT-HEADER.
+            DISPLAY " "
+            DISPLAY "Periodo: " WS-DATE-INICIO " a " WS-DATE-FIM
+            DISPLAY " "
+            DISPLAY "-- Totais por componente/acao/status --"
+            DISPLAY "COMPONENTE ACAO                 STATUS     "
+                    "QTDE     TEMPO MEDIO".
+
+      *    Abre o cursor de totais por componente/acao/status e
+      *    percorre o resultado imprimindo uma linha por grupo.
+         PROCESS-SUMMARY.
+            MOVE "N" TO WS-RPT-ERROR-SW
+            EXEC SQL
+               OPEN SUMM-CURSOR
+            END-EXEC
+            IF SQLCODE NOT = ZERO
+               DISPLAY "0\STATUS"
+               DISPLAY "#Erro ao abrir cursor de totais"
+               DISPLAY "#SQLCODE: " SQLCODE
+            ELSE
+               PERFORM FETCH-SUMMARY-LOOP
+                  UNTIL SQLCODE = 100 OR WS-RPT-FETCH-ERROR
+               EXEC SQL
+                  CLOSE SUMM-CURSOR
+               END-EXEC
+            END-IF.
+
+      *    Uma falha no FETCH (SQLCODE diferente de zero e de 100)
+      *    nunca chega a 100 por conta propria - sem este desvio o
+      *    laco giraria para sempre. WS-RPT-FETCH-ERROR encerra o
+      *    laco sem tratar o erro como fim de cursor.
+         FETCH-SUMMARY-LOOP.
+            EXEC SQL
+               FETCH SUMM-CURSOR
+               INTO :WS-RPT-COMPONENT, :WS-RPT-ACTION, :WS-RPT-STATUS,
+                    :WS-RPT-COUNT, :WS-RPT-AVG-RESP
+            END-EXEC
+            EVALUATE TRUE
+               WHEN SQLCODE = ZERO
+                  MOVE WS-RPT-COUNT TO WS-EDITED-COUNT
+                  MOVE WS-RPT-AVG-RESP TO WS-EDITED-AVG-RESP
+                  DISPLAY WS-RPT-COMPONENT " " WS-RPT-ACTION " "
+                          WS-RPT-STATUS " " WS-EDITED-COUNT " "
+                          WS-EDITED-AVG-RESP
+               WHEN SQLCODE = 100
+                  CONTINUE
+               WHEN OTHER
+                  SET WS-RPT-FETCH-ERROR TO TRUE
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Erro ao ler cursor de totais"
+                  DISPLAY "#SQLCODE: " SQLCODE
+            END-EVALUATE.
+
+      *    Abre o cursor de valor total por endpoint e percorre o
+      *    resultado imprimindo uma linha por endpoint.
+         PROCESS-ENDPOINT-TOTALS.
+            DISPLAY " "
+            DISPLAY "-- Valor total processado por endpoint --"
+            DISPLAY "ENDPOINT                                 "
+                    "VALOR TOTAL"
+
+            MOVE "N" TO WS-RPT-ERROR-SW
+            EXEC SQL
+               OPEN ENDPOINT-CURSOR
+            END-EXEC
+            IF SQLCODE NOT = ZERO
+               DISPLAY "0\STATUS"
+               DISPLAY "#Erro ao abrir cursor de endpoints"
+               DISPLAY "#SQLCODE: " SQLCODE
+            ELSE
+               PERFORM FETCH-ENDPOINT-LOOP
+                  UNTIL SQLCODE = 100 OR WS-RPT-FETCH-ERROR
+               EXEC SQL
+                  CLOSE ENDPOINT-CURSOR
+               END-EXEC
+            END-IF.
+
+      *    Mesma logica de FETCH-SUMMARY-LOOP - um erro de FETCH nao
+      *    pode ficar girando o laco ate SQLCODE chegar a 100 por
+      *    acaso.
+         FETCH-ENDPOINT-LOOP.
+            EXEC SQL
+               FETCH ENDPOINT-CURSOR
+               INTO :WS-RPT-ENDPOINT, :WS-RPT-ENDPOINT-TOTAL
+            END-EXEC
+            EVALUATE TRUE
+               WHEN SQLCODE = ZERO
+                  MOVE WS-RPT-ENDPOINT-TOTAL TO WS-EDITED-ENDPOINT-TOT
+                  DISPLAY WS-RPT-ENDPOINT " " WS-EDITED-ENDPOINT-TOT
+               WHEN SQLCODE = 100
+                  CONTINUE
+               WHEN OTHER
+                  SET WS-RPT-FETCH-ERROR TO TRUE
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Erro ao ler cursor de endpoints"
+                  DISPLAY "#SQLCODE: " SQLCODE
+            END-EVALUATE.
+
+         FIM-PROGRAMA.
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF
+
+            STOP RUN.
