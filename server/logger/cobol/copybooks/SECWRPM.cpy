@@ -0,0 +1,23 @@
+      ******************************************************************
+      * SECWRPM - Interface do subprograma SECWRITE
+      ******************************************************************
+      *  Layout compartilhado entre o SECWRITE (LINKAGE SECTION) e
+      *  qualquer programa que precise gravar em log_security_test
+      *  (WORKING-STORAGE, montado antes do CALL). Mantenha este
+      *  copybook como a unica definicao dos parametros do SECWRITE -
+      *  programas que chamam SECWRITE nao devem duplicar o INSERT.
+      ******************************************************************
+      *  2026-08-09  DEV  Criacao, extraido do INSERT do ENGINEV4TST.
+
+         01  SECWR-USER-ID           PIC X(20).
+         01  SECWR-SOURCE-IP         PIC X(45).
+         01  SECWR-AUTH-RESULT       PIC X(10).
+         01  SECWR-REASON            PIC X(100).
+
+      *  Saida: "0" = inserido com sucesso, "1" = INSERT falhou
+         01  SECWR-RETURN-CODE       PIC X(1).
+             88 SECWR-SUCCESS               VALUE "0".
+             88 SECWR-INSERT-FAILED         VALUE "1".
+
+      *  Saida: SQLCODE retornado pelo INSERT dentro do SECWRITE
+         01  SECWR-SQLCODE           PIC S9(9) COMP.
