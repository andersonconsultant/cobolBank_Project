@@ -0,0 +1,28 @@
+      ******************************************************************
+      * LOGWRPM - Interface do subprograma LOGWRITE
+      ******************************************************************
+      *  Layout compartilhado entre o LOGWRITE (LINKAGE SECTION) e
+      *  qualquer programa que precise gravar em log_cobol_test
+      *  (WORKING-STORAGE, montado antes do CALL). Mantenha este
+      *  copybook como a unica definicao dos parametros do LOGWRITE -
+      *  programas que chamam LOGWRITE nao devem duplicar o INSERT.
+      ******************************************************************
+      *  2026-08-09  DEV  Criacao, extraido do INSERT do ENGINEV4TST.
+
+         01  LOGWR-SESSION-ID        PIC X(10).
+         01  LOGWR-COMPONENT         PIC X(10).
+         01  LOGWR-ACTION            PIC X(20).
+         01  LOGWR-STATUS            PIC X(10).
+         01  LOGWR-RESPONSE-TIME     PIC 9(6).
+         01  LOGWR-MESSAGE           PIC X(100).
+         01  LOGWR-ENDPOINT          PIC X(50).
+         01  LOGWR-METHOD            PIC X(6).
+         01  LOGWR-VALUE             PIC 9(10)V99.
+
+      *  Saida: "0" = inserido com sucesso, "1" = INSERT falhou
+         01  LOGWR-RETURN-CODE       PIC X(1).
+             88 LOGWR-SUCCESS               VALUE "0".
+             88 LOGWR-INSERT-FAILED         VALUE "1".
+
+      *  Saida: SQLCODE retornado pelo INSERT dentro do LOGWRITE
+         01  LOGWR-SQLCODE           PIC S9(9) COMP.
